@@ -0,0 +1,13 @@
+      *****************************************************************
+      * CTLTOT - CONTROL TOTAL TRAILER RECORD LAYOUT
+      *
+      * WRITTEN ONCE, AT STOP RUN, BY BUGSOLUTION TO CTLFILE.  THE NEXT
+      * JOB IN THE NIGHTLY CHAIN COMPARES ITS OWN INPUT RECORD COUNT
+      * AND TOTAL AGAINST THIS RECORD TO FLAG A BREAK BEFORE BAD TOTALS
+      * PROPAGATE DOWNSTREAM.
+      *****************************************************************
+       01  CTL-CONTROL-RECORD.
+           05  CTL-RECORD-COUNT         PIC 9(7).
+           05  CTL-GRAND-TOTAL          PIC S9(9) SIGN IS TRAILING
+                                         SEPARATE.
+           05  CTL-FILLER               PIC X(10).
