@@ -0,0 +1,16 @@
+      *****************************************************************
+      * LEDGEXT - GENERAL LEDGER EXTRACT RECORD LAYOUT
+      *
+      * WRITTEN BY BUGSOLUTION, ONE RECORD PER SUCCESSFULLY PROCESSED
+      * TRANSACTION, TO EXTFILE.  THE GENERAL LEDGER SYSTEM PICKS THIS
+      * FILE UP IN PLACE OF THE FIGURES THAT USED TO BE RE-KEYED BY
+      * HAND FROM THE CONSOLE REPORT.
+      *****************************************************************
+       01  LX-EXTRACT-RECORD.
+           05  LX-NUMBER-1              PIC S9(5) SIGN IS TRAILING
+                                         SEPARATE.
+           05  LX-NUMBER-2              PIC S9(5) SIGN IS TRAILING
+                                         SEPARATE.
+           05  LX-RESULT                PIC S9(6) SIGN IS TRAILING
+                                         SEPARATE.
+           05  LX-FILLER                PIC X(10).
