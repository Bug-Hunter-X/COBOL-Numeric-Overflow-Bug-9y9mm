@@ -1,11 +1,543 @@
-```cobol
-01  WS-DATA-AREA.
-    05  WS-NUMBER-1 PIC 9(5) VALUE 12345.
-    05  WS-NUMBER-2 PIC 9(5) VALUE 67890.
-    05  WS-SUM PIC 9(6). 
-
-PROCEDURE DIVISION.
-    COMPUTE WS-SUM = WS-NUMBER-1 + WS-NUMBER-2.
-    DISPLAY "The sum is: " WS-SUM
-    STOP RUN.
-```
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BUGSOLUTION.
+       AUTHOR. BATCH-RECON-TEAM.
+
+      ******************************************************************
+      * DAILY RECONCILIATION SUM PROGRAM.
+      * READS A DAY'S WORTH OF NUMBER PAIRS FROM THE TRANSACTION FILE
+      * AND COMPUTES WS-SUM FOR EACH PAIR.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-FILE ASSIGN TO "TRANFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANFILE-STATUS.
+
+           SELECT EXCEPTION-FILE ASSIGN TO "EXCPFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCPFILE-STATUS.
+
+           SELECT PRINT-FILE ASSIGN TO "PRTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PRTFILE-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHKPFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHKPFILE-STATUS.
+
+           SELECT CONTROL-FILE ASSIGN TO "CTLFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTLFILE-STATUS.
+
+           SELECT EXTRACT-FILE ASSIGN TO "EXTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXTFILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSACTION-FILE
+           RECORDING MODE IS F.
+       01  TRAN-RECORD.
+           05  TR-NUMBER-1             PIC S9(5)
+                                        SIGN IS TRAILING SEPARATE.
+           05  TR-NUMBER-2             PIC S9(5)
+                                        SIGN IS TRAILING SEPARATE.
+           05  FILLER                  PIC X(68).
+
+       FD  EXCEPTION-FILE
+           RECORDING MODE IS F.
+       01  EXCEPTION-RECORD            PIC X(120).
+
+       FD  PRINT-FILE
+           RECORDING MODE IS F.
+       01  PRINT-RECORD.
+           05  PR-CARRIAGE-CONTROL     PIC X.
+               88  PR-NEW-PAGE                  VALUE "1".
+               88  PR-SINGLE-SPACE               VALUE " ".
+               88  PR-DOUBLE-SPACE                VALUE "0".
+           05  PR-LINE                 PIC X(100).
+
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F.
+       01  CHECKPOINT-RECORD.
+           05  CKPT-INPUT-RECORD-NUMBER PIC 9(7).
+           05  CKPT-RECORD-COUNT       PIC 9(7).
+           05  CKPT-GRAND-TOTAL        PIC S9(9) SIGN IS TRAILING
+                                        SEPARATE.
+           05  CKPT-DEBIT-TOTAL        PIC 9(9).
+           05  CKPT-CREDIT-TOTAL       PIC 9(9).
+
+       FD  CONTROL-FILE
+           RECORDING MODE IS F.
+           COPY CTLTOT.
+
+       FD  EXTRACT-FILE
+           RECORDING MODE IS F.
+           COPY LEDGEXT.
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUSES.
+           05  WS-TRANFILE-STATUS      PIC X(2) VALUE "00".
+           05  WS-EXCPFILE-STATUS      PIC X(2) VALUE "00".
+           05  WS-PRTFILE-STATUS       PIC X(2) VALUE "00".
+           05  WS-CHKPFILE-STATUS      PIC X(2) VALUE "00".
+           05  WS-CTLFILE-STATUS       PIC X(2) VALUE "00".
+           05  WS-EXTFILE-STATUS       PIC X(2) VALUE "00".
+
+       01  WS-CHECKPOINT-CONTROLS.
+           05  WS-CHECKPOINT-INTERVAL  PIC 9(5) VALUE 10.
+           05  WS-INPUT-RECORD-NUMBER  PIC 9(7) VALUE ZERO.
+           05  WS-RESTART-POINT        PIC 9(7) VALUE ZERO.
+           05  WS-SKIP-COUNT           PIC 9(7) VALUE ZERO.
+
+       01  WS-CURRENT-DATE.
+           05  WS-CD-YYYY              PIC 9(4).
+           05  WS-CD-MM                PIC 9(2).
+           05  WS-CD-DD                PIC 9(2).
+
+       01  WS-REPORT-CONTROLS.
+           05  WS-PAGE-COUNT           PIC 9(3) VALUE ZERO.
+           05  WS-LINE-COUNT           PIC 9(3) VALUE ZERO.
+           05  WS-MAX-LINES-PER-PAGE   PIC 9(3) VALUE 20.
+
+       01  WS-REPORT-HEADER-1.
+           05  FILLER                  PIC X(9)  VALUE "PROGRAM: ".
+           05  WS-RH-PROGRAM           PIC X(11) VALUE "BUGSOLUTION".
+           05  FILLER                  PIC X(10) VALUE SPACES.
+           05  FILLER                  PIC X(10) VALUE "RUN DATE: ".
+           05  WS-RH-RUN-DATE          PIC X(10).
+           05  FILLER                  PIC X(8) VALUE "  MODE: ".
+           05  WS-RH-MODE              PIC X(9).
+           05  FILLER                  PIC X(33) VALUE SPACES.
+
+       01  WS-REPORT-HEADER-2.
+           05  FILLER                  PIC X(100) VALUE
+               "   NUMBER-1    NUMBER-2      RESULT".
+
+       01  WS-DETAIL-LINE.
+           05  FILLER                  PIC X(3) VALUE SPACES.
+           05  WS-DL-NUMBER-1          PIC -ZZZZ9.
+           05  FILLER                  PIC X(7) VALUE SPACES.
+           05  WS-DL-NUMBER-2          PIC -ZZZZ9.
+           05  FILLER                  PIC X(7) VALUE SPACES.
+           05  WS-DL-SUM               PIC -ZZZZZZZZZ9.
+           05  FILLER                  PIC X(60) VALUE SPACES.
+
+       01  WS-TOTALS-LINE.
+           05  FILLER                  PIC X(19)
+                                        VALUE "RECORDS PROCESSED: ".
+           05  WS-TL-RECORD-COUNT      PIC ZZZZZZ9.
+           05  FILLER                  PIC X(5) VALUE SPACES.
+           05  FILLER                  PIC X(13) VALUE "GRAND TOTAL: ".
+           05  WS-TL-GRAND-TOTAL       PIC -ZZZZZZZZ9.
+           05  WS-TL-GRAND-TOTAL-NA REDEFINES WS-TL-GRAND-TOTAL
+                                        PIC X(10).
+           05  FILLER                  PIC X(46) VALUE SPACES.
+
+       01  WS-DEBIT-CREDIT-LINE.
+           05  FILLER                  PIC X(14) VALUE "DEBIT TOTAL: ".
+           05  WS-DC-DEBIT-TOTAL       PIC ZZZZZZZZ9.
+           05  FILLER                  PIC X(5) VALUE SPACES.
+           05  FILLER                  PIC X(15) VALUE "CREDIT TOTAL: ".
+           05  WS-DC-CREDIT-TOTAL      PIC ZZZZZZZZ9.
+           05  FILLER                  PIC X(48) VALUE SPACES.
+
+       01  WS-OVERFLOW-EXCEPTION-LINE.
+           05  FILLER                  PIC X(20)
+                                        VALUE "*** OVERFLOW ***".
+           05  FILLER                  PIC X(4) VALUE SPACES.
+           05  WS-EX-NUMBER-1          PIC -ZZZZ9.
+           05  FILLER                  PIC X(4) VALUE SPACES.
+           05  WS-EX-NUMBER-2          PIC -ZZZZ9.
+           05  FILLER                  PIC X(80) VALUE SPACES.
+
+       01  WS-REJECT-EXCEPTION-LINE.
+           05  FILLER                  PIC X(20)
+                                        VALUE "*** NOT NUMERIC ***".
+           05  FILLER                  PIC X(4) VALUE SPACES.
+           05  WS-RJ-RAW-INPUT         PIC X(90).
+           05  FILLER                  PIC X(6) VALUE SPACES.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SWITCH           PIC X VALUE "N".
+               88  END-OF-FILE                  VALUE "Y".
+
+       01  WS-PROCESSING-MODE-AREA.
+           05  WS-MODE-PARM            PIC X(20).
+           05  WS-PROCESSING-MODE      PIC X(1) VALUE "S".
+               88  MODE-SUM                     VALUE "S".
+               88  MODE-AVERAGE                 VALUE "A".
+               88  MODE-VARIANCE                VALUE "V".
+           05  WS-MODE-NAME            PIC X(9) VALUE "SUM".
+
+      *    WS-SUM AND WS-MODE-RESULT ARE SIZED WITH HEADROOM WELL
+      *    BEYOND WHAT TR-NUMBER-1/TR-NUMBER-2 (PIC S9(5) ON THE FD)
+      *    CAN EVER PRODUCE, SO THE ON SIZE ERROR BRANCHES BELOW ARE
+      *    DEFENSIVE AGAINST A WIDENED FD OR A CORRUPT RECORD THAT
+      *    SLIPS PAST THE NUMERIC CHECK IN 2000-PROCESS-TRANSACTIONS,
+      *    NOT AGAINST ANY IN-RANGE INPUT TODAY.  DO NOT SHRINK THESE
+      *    FIELDS TO MAKE THE SIZE ERROR REACHABLE - THAT WOULD
+      *    REINTRODUCE TRUNCATION ON VALID MAXIMUM-MAGNITUDE INPUT,
+      *    THE EXACT DEFECT THIS PROGRAM WAS ORIGINALLY WRITTEN TO FIX.
+       01  WS-DATA-AREA.
+           05  WS-NUMBER-1             PIC S9(5).
+           05  WS-NUMBER-2             PIC S9(5).
+           05  WS-SUM                  PIC S9(6).
+           05  WS-MODE-RESULT          PIC S9(10).
+
+       01  WS-TOTALS.
+           05  WS-RECORD-COUNT         PIC 9(7) VALUE ZERO.
+           05  WS-GRAND-TOTAL          PIC S9(9) VALUE ZERO.
+           05  WS-DEBIT-TOTAL          PIC 9(9) VALUE ZERO.
+           05  WS-CREDIT-TOTAL         PIC 9(9) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-LOGIC.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-TRANSACTIONS UNTIL END-OF-FILE
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           PERFORM 1050-GET-PROCESSING-MODE
+           PERFORM 1100-CHECK-FOR-RESTART
+           PERFORM 1300-OPEN-TRANSACTION-FILE
+           PERFORM 1400-OPEN-OUTPUT-FILES
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           STRING WS-CD-MM "/" WS-CD-DD "/" WS-CD-YYYY
+               DELIMITED BY SIZE INTO WS-RH-RUN-DATE
+           MOVE WS-MODE-NAME TO WS-RH-MODE
+           PERFORM 3000-WRITE-HEADERS
+           IF WS-RESTART-POINT > ZERO
+               PERFORM 1200-SKIP-TO-RESTART-POINT
+           END-IF
+           PERFORM 2100-READ-TRANSACTION.
+
+       1050-GET-PROCESSING-MODE.
+      *    JCL PARM IS NOT AVAILABLE UNDER GNUCOBOL; THE CALLING
+      *    JOB STEP'S PARM IS PASSED THROUGH AS THE COMMAND-LINE
+      *    ARGUMENT, WHICH IS THE STANDARD GNUCOBOL EQUIVALENT.
+           ACCEPT WS-MODE-PARM FROM COMMAND-LINE
+           MOVE FUNCTION UPPER-CASE(WS-MODE-PARM) TO WS-MODE-PARM
+           EVALUATE TRUE
+               WHEN WS-MODE-PARM(1:3) = "AVE"
+                   SET MODE-AVERAGE TO TRUE
+                   MOVE "AVERAGE" TO WS-MODE-NAME
+               WHEN WS-MODE-PARM(1:3) = "VAR"
+                   SET MODE-VARIANCE TO TRUE
+                   MOVE "VARIANCE" TO WS-MODE-NAME
+               WHEN WS-MODE-PARM(1:3) = "SUM"
+                       OR WS-MODE-PARM = SPACES
+                   SET MODE-SUM TO TRUE
+                   MOVE "SUM" TO WS-MODE-NAME
+               WHEN OTHER
+                   DISPLAY "BUGSOLUTION: UNRECOGNIZED MODE PARM '"
+                       WS-MODE-PARM "' - DEFAULTING TO SUM"
+                   SET MODE-SUM TO TRUE
+                   MOVE "SUM" TO WS-MODE-NAME
+           END-EVALUATE.
+
+       1100-CHECK-FOR-RESTART.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHKPFILE-STATUS = "00"
+               PERFORM UNTIL WS-CHKPFILE-STATUS NOT = "00"
+                   READ CHECKPOINT-FILE
+                       AT END
+                           MOVE "10" TO WS-CHKPFILE-STATUS
+                       NOT AT END
+                           MOVE CKPT-INPUT-RECORD-NUMBER
+                               TO WS-RESTART-POINT
+                           MOVE CKPT-RECORD-COUNT TO WS-RECORD-COUNT
+                           MOVE CKPT-GRAND-TOTAL TO WS-GRAND-TOTAL
+                           MOVE CKPT-DEBIT-TOTAL TO WS-DEBIT-TOTAL
+                           MOVE CKPT-CREDIT-TOTAL TO WS-CREDIT-TOTAL
+                   END-READ
+               END-PERFORM
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       1200-SKIP-TO-RESTART-POINT.
+           MOVE ZERO TO WS-SKIP-COUNT
+           PERFORM UNTIL WS-SKIP-COUNT >= WS-RESTART-POINT
+                   OR END-OF-FILE
+               PERFORM 2100-READ-TRANSACTION
+               ADD 1 TO WS-SKIP-COUNT
+           END-PERFORM
+           IF END-OF-FILE
+               DISPLAY "BUGSOLUTION: CHECKPOINT/TRANFILE MISMATCH - "
+                   "RESTART POINT " WS-RESTART-POINT
+                   " EXCEEDS INPUT RECORD COUNT"
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       1300-OPEN-TRANSACTION-FILE.
+           OPEN INPUT TRANSACTION-FILE
+           IF WS-TRANFILE-STATUS NOT = "00"
+               DISPLAY "BUGSOLUTION: UNABLE TO OPEN TRANFILE, "
+                   "STATUS " WS-TRANFILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       1400-OPEN-OUTPUT-FILES.
+           IF WS-RESTART-POINT > ZERO
+               OPEN EXTEND EXCEPTION-FILE
+               OPEN EXTEND PRINT-FILE
+               OPEN EXTEND CHECKPOINT-FILE
+               OPEN EXTEND EXTRACT-FILE
+           ELSE
+               OPEN OUTPUT EXCEPTION-FILE
+               OPEN OUTPUT PRINT-FILE
+               OPEN OUTPUT CHECKPOINT-FILE
+               OPEN OUTPUT EXTRACT-FILE
+           END-IF
+           IF WS-EXCPFILE-STATUS NOT = "00"
+                   OR WS-PRTFILE-STATUS NOT = "00"
+                   OR WS-CHKPFILE-STATUS NOT = "00"
+                   OR WS-EXTFILE-STATUS NOT = "00"
+               DISPLAY "BUGSOLUTION: UNABLE TO OPEN AN OUTPUT FILE"
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       2000-PROCESS-TRANSACTIONS.
+           IF TR-NUMBER-1 NUMERIC AND TR-NUMBER-2 NUMERIC
+               MOVE TR-NUMBER-1 TO WS-NUMBER-1
+               MOVE TR-NUMBER-2 TO WS-NUMBER-2
+               PERFORM 2150-COMPUTE-RESULT
+           ELSE
+               PERFORM 2250-WRITE-REJECT
+           END-IF
+           IF FUNCTION MOD(WS-INPUT-RECORD-NUMBER,
+                   WS-CHECKPOINT-INTERVAL) = 0
+               PERFORM 2400-WRITE-CHECKPOINT
+           END-IF
+           PERFORM 2100-READ-TRANSACTION.
+
+       2150-COMPUTE-RESULT.
+           EVALUATE TRUE
+               WHEN MODE-AVERAGE
+                   COMPUTE WS-MODE-RESULT ROUNDED =
+                       (WS-NUMBER-1 + WS-NUMBER-2) / 2
+                       ON SIZE ERROR
+                           PERFORM 2200-WRITE-EXCEPTION
+                   NOT ON SIZE ERROR
+                           PERFORM 2270-ACCUMULATE-RESULT
+                   END-COMPUTE
+               WHEN MODE-VARIANCE
+                   COMPUTE WS-MODE-RESULT ROUNDED =
+                       ((WS-NUMBER-1 - WS-NUMBER-2) ** 2) / 4
+                       ON SIZE ERROR
+                           PERFORM 2200-WRITE-EXCEPTION
+                   NOT ON SIZE ERROR
+                           PERFORM 2270-ACCUMULATE-RESULT
+                   END-COMPUTE
+               WHEN OTHER
+                   COMPUTE WS-SUM = WS-NUMBER-1 + WS-NUMBER-2
+                       ON SIZE ERROR
+                           PERFORM 2200-WRITE-EXCEPTION
+                   NOT ON SIZE ERROR
+                           MOVE WS-SUM TO WS-MODE-RESULT
+                           PERFORM 2270-ACCUMULATE-RESULT
+                   END-COMPUTE
+           END-EVALUATE.
+
+       2270-ACCUMULATE-RESULT.
+           ADD 1 TO WS-RECORD-COUNT
+           PERFORM 2260-CLASSIFY-DEBIT-CREDIT
+           PERFORM 2300-WRITE-DETAIL-LINE
+           IF MODE-SUM
+               ADD WS-SUM TO WS-GRAND-TOTAL
+                   ON SIZE ERROR
+                       DISPLAY "BUGSOLUTION: WS-GRAND-TOTAL OVERFLOW "
+                           "AT INPUT RECORD " WS-INPUT-RECORD-NUMBER
+                       MOVE 16 TO RETURN-CODE
+                       STOP RUN
+               END-ADD
+               PERFORM 2500-WRITE-EXTRACT-RECORD
+           END-IF.
+
+       2100-READ-TRANSACTION.
+           READ TRANSACTION-FILE
+               AT END
+                   SET END-OF-FILE TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-INPUT-RECORD-NUMBER
+           END-READ.
+
+       2400-WRITE-CHECKPOINT.
+           MOVE WS-INPUT-RECORD-NUMBER TO CKPT-INPUT-RECORD-NUMBER
+           MOVE WS-RECORD-COUNT TO CKPT-RECORD-COUNT
+           MOVE WS-GRAND-TOTAL TO CKPT-GRAND-TOTAL
+           MOVE WS-DEBIT-TOTAL TO CKPT-DEBIT-TOTAL
+           MOVE WS-CREDIT-TOTAL TO CKPT-CREDIT-TOTAL
+           WRITE CHECKPOINT-RECORD
+           IF WS-CHKPFILE-STATUS NOT = "00"
+               DISPLAY "BUGSOLUTION: UNABLE TO WRITE CHKPFILE, "
+                   "STATUS " WS-CHKPFILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       2500-WRITE-EXTRACT-RECORD.
+           MOVE WS-NUMBER-1 TO LX-NUMBER-1
+           MOVE WS-NUMBER-2 TO LX-NUMBER-2
+           MOVE WS-SUM TO LX-RESULT
+           MOVE SPACES TO LX-FILLER
+           WRITE LX-EXTRACT-RECORD
+           IF WS-EXTFILE-STATUS NOT = "00"
+               DISPLAY "BUGSOLUTION: UNABLE TO WRITE EXTFILE, "
+                   "STATUS " WS-EXTFILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       2200-WRITE-EXCEPTION.
+           MOVE WS-NUMBER-1 TO WS-EX-NUMBER-1
+           MOVE WS-NUMBER-2 TO WS-EX-NUMBER-2
+           MOVE WS-OVERFLOW-EXCEPTION-LINE TO EXCEPTION-RECORD
+           WRITE EXCEPTION-RECORD
+           IF WS-EXCPFILE-STATUS NOT = "00"
+               DISPLAY "BUGSOLUTION: UNABLE TO WRITE EXCPFILE, "
+                   "STATUS " WS-EXCPFILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       2250-WRITE-REJECT.
+           MOVE TRAN-RECORD TO WS-RJ-RAW-INPUT
+           MOVE WS-REJECT-EXCEPTION-LINE TO EXCEPTION-RECORD
+           WRITE EXCEPTION-RECORD
+           IF WS-EXCPFILE-STATUS NOT = "00"
+               DISPLAY "BUGSOLUTION: UNABLE TO WRITE EXCPFILE, "
+                   "STATUS " WS-EXCPFILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       2260-CLASSIFY-DEBIT-CREDIT.
+           IF WS-NUMBER-1 < ZERO
+               COMPUTE WS-DEBIT-TOTAL =
+                   WS-DEBIT-TOTAL + FUNCTION ABS(WS-NUMBER-1)
+                   ON SIZE ERROR
+                       PERFORM 2280-ABORT-ON-TOTAL-OVERFLOW
+               END-COMPUTE
+           ELSE
+               ADD WS-NUMBER-1 TO WS-CREDIT-TOTAL
+                   ON SIZE ERROR
+                       PERFORM 2280-ABORT-ON-TOTAL-OVERFLOW
+               END-ADD
+           END-IF
+           IF WS-NUMBER-2 < ZERO
+               COMPUTE WS-DEBIT-TOTAL =
+                   WS-DEBIT-TOTAL + FUNCTION ABS(WS-NUMBER-2)
+                   ON SIZE ERROR
+                       PERFORM 2280-ABORT-ON-TOTAL-OVERFLOW
+               END-COMPUTE
+           ELSE
+               ADD WS-NUMBER-2 TO WS-CREDIT-TOTAL
+                   ON SIZE ERROR
+                       PERFORM 2280-ABORT-ON-TOTAL-OVERFLOW
+               END-ADD
+           END-IF.
+
+       2280-ABORT-ON-TOTAL-OVERFLOW.
+           DISPLAY "BUGSOLUTION: DEBIT/CREDIT TOTAL OVERFLOW AT "
+               "INPUT RECORD " WS-INPUT-RECORD-NUMBER
+           MOVE 16 TO RETURN-CODE
+           STOP RUN.
+
+       2300-WRITE-DETAIL-LINE.
+           IF WS-LINE-COUNT >= WS-MAX-LINES-PER-PAGE
+               PERFORM 3000-WRITE-HEADERS
+           END-IF
+           MOVE WS-NUMBER-1 TO WS-DL-NUMBER-1
+           MOVE WS-NUMBER-2 TO WS-DL-NUMBER-2
+           MOVE WS-MODE-RESULT TO WS-DL-SUM
+           SET PR-SINGLE-SPACE TO TRUE
+           MOVE WS-DETAIL-LINE TO PR-LINE
+           WRITE PRINT-RECORD
+           PERFORM 2290-CHECK-PRTFILE-STATUS
+           ADD 1 TO WS-LINE-COUNT.
+
+       2290-CHECK-PRTFILE-STATUS.
+           IF WS-PRTFILE-STATUS NOT = "00"
+               DISPLAY "BUGSOLUTION: UNABLE TO WRITE PRTFILE, "
+                   "STATUS " WS-PRTFILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       3000-WRITE-HEADERS.
+           ADD 1 TO WS-PAGE-COUNT
+           SET PR-NEW-PAGE TO TRUE
+           MOVE WS-REPORT-HEADER-1 TO PR-LINE
+           WRITE PRINT-RECORD
+           PERFORM 2290-CHECK-PRTFILE-STATUS
+           SET PR-SINGLE-SPACE TO TRUE
+           MOVE WS-REPORT-HEADER-2 TO PR-LINE
+           WRITE PRINT-RECORD
+           PERFORM 2290-CHECK-PRTFILE-STATUS
+           MOVE ZERO TO WS-LINE-COUNT.
+
+       9000-TERMINATE.
+           MOVE WS-RECORD-COUNT TO WS-TL-RECORD-COUNT
+           IF MODE-SUM
+               MOVE WS-GRAND-TOTAL TO WS-TL-GRAND-TOTAL
+           ELSE
+               MOVE "N/A" TO WS-TL-GRAND-TOTAL-NA
+           END-IF
+           SET PR-DOUBLE-SPACE TO TRUE
+           MOVE WS-TOTALS-LINE TO PR-LINE
+           WRITE PRINT-RECORD
+           PERFORM 2290-CHECK-PRTFILE-STATUS
+           MOVE WS-DEBIT-TOTAL TO WS-DC-DEBIT-TOTAL
+           MOVE WS-CREDIT-TOTAL TO WS-DC-CREDIT-TOTAL
+           SET PR-SINGLE-SPACE TO TRUE
+           MOVE WS-DEBIT-CREDIT-LINE TO PR-LINE
+           WRITE PRINT-RECORD
+           PERFORM 2290-CHECK-PRTFILE-STATUS
+           IF MODE-SUM
+               PERFORM 9100-WRITE-CONTROL-TOTAL
+           END-IF
+           CLOSE TRANSACTION-FILE
+           CLOSE EXCEPTION-FILE
+           CLOSE PRINT-FILE
+           CLOSE CHECKPOINT-FILE
+           CLOSE EXTRACT-FILE
+           PERFORM 9200-RESET-CHECKPOINT-FILE.
+
+       9200-RESET-CHECKPOINT-FILE.
+      *    A COMPLETED RUN MUST NOT LEAVE CHECKPOINT DATA BEHIND FOR
+      *    THE NEXT RUN TO MISTAKE FOR AN IN-PROGRESS RESTART.
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF WS-CHKPFILE-STATUS NOT = "00"
+               DISPLAY "BUGSOLUTION: UNABLE TO RESET CHKPFILE, "
+                   "STATUS " WS-CHKPFILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           CLOSE CHECKPOINT-FILE.
+
+       9100-WRITE-CONTROL-TOTAL.
+           OPEN OUTPUT CONTROL-FILE
+           IF WS-CTLFILE-STATUS NOT = "00"
+               DISPLAY "BUGSOLUTION: UNABLE TO OPEN CTLFILE, "
+                   "STATUS " WS-CTLFILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           MOVE WS-RECORD-COUNT TO CTL-RECORD-COUNT
+           MOVE WS-GRAND-TOTAL TO CTL-GRAND-TOTAL
+           MOVE SPACES TO CTL-FILLER
+           WRITE CTL-CONTROL-RECORD
+           IF WS-CTLFILE-STATUS NOT = "00"
+               DISPLAY "BUGSOLUTION: UNABLE TO WRITE CTLFILE, "
+                   "STATUS " WS-CTLFILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           CLOSE CONTROL-FILE.
